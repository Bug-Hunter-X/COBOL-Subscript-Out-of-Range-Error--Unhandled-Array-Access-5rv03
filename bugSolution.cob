@@ -1,30 +1,688 @@
-01  WS-AREA. 
-    05  WS-COUNT PIC 9(5) VALUE 0. 
-    05  WS-TABLE OCCURS 100 TIMES. 
-       10  WS-ITEM PIC X(50). 
-
-       05 WS-TABLE-SIZE PIC 9(5) VALUE 100.
-
-PROCEDURE DIVISION.
-
-    PERFORM UNTIL WS-COUNT > 100
-       ADD 1 TO WS-COUNT
-       IF WS-COUNT <= WS-TABLE-SIZE THEN
-           MOVE "Item " & WS-COUNT TO WS-TABLE(WS-COUNT)
-       ELSE
-           DISPLAY "Error: Table is full" 
-           EXIT PERFORM
-       END-IF
+       >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------------
+      *> PROGRAM:  ITMLOAD
+      *> PURPOSE:  Load the daily item extract into the in-memory item
+      *>           table and display it.
+      *>
+      *> CHANGE LOG
+      *>   2026-08-08  Load table from ITEM-MASTER extract instead of
+      *>               generated placeholder names.
+      *>   2026-08-08  Write overflow rejects to a dated exception
+      *>               report instead of discarding them.
+      *>   2026-08-08  Drive table capacity from JCL PARM / parameter
+      *>               file instead of a hardcoded 100.
+      *>   2026-08-08  Add blank/duplicate validation ahead of the load.
+      *>   2026-08-08  Break the item record into code/description/
+      *>               quantity/last-updated fields.
+      *>   2026-08-08  Add an end-of-job control report.
+      *>   2026-08-08  Add checkpoint/restart support around the load
+      *>               loop.
+      *>   2026-08-08  Add an audit trail of every accept/reject
+      *>               decision.
+      *>   2026-08-08  Add a maintenance mode to update/delete a table
+      *>               entry by item code.
+      *>   2026-08-08  Publish the final table to a downstream
+      *>               interface file.
+      *>   2026-08-08  Checkpoint the loaded items themselves (not
+      *>               just the counters) so a restart rebuilds the
+      *>               table, mark the checkpoint complete at end of
+      *>               job, raise the table's OCCURS ceiling to match
+      *>               its PIC 9(5) capacity field, and refuse to
+      *>               resume a checkpoint that no longer fits the
+      *>               run's configured capacity.
+      *>   2026-08-08  Fix capacity fallback to reach PARM-FILE on a
+      *>               normal no-PARM run, replace non-standard
+      *>               SET <data-item> TO literal switch sets with
+      *>               MOVE, checkpoint/restore the overflow and
+      *>               validation reject counts across a restart, keep
+      *>               the exception report and audit trail across a
+      *>               restart by extending rather than truncating
+      *>               them, and guard every report/interface file open
+      *>               with its FILE STATUS the way the input files
+      *>               already are.
+      *>   2026-08-08  Checkpoint every record instead of every 25th so
+      *>               AUDIT-FILE/EXCEPTION-RPT rows written between an
+      *>               abend and its last checkpoint are never
+      *>               reprocessed (and re-logged) on restart, guard
+      *>               the checkpoint file's own opens with its FILE
+      *>               STATUS, track items loaded during the load phase
+      *>               separately from the post-maintenance WS-COUNT so
+      *>               the control report's item-loaded tally is not
+      *>               altered by a later maintenance delete, and clamp
+      *>               the JCL PARM length before using it to
+      *>               reference-modify the PARM text field.
+      *>   2026-08-08  Split the item-detail checkpoint out of
+      *>               CHECKPOINT-FILE into its own CHECKPOINT-ITEMS-
+      *>               FILE, appended one record at a time as each item
+      *>               is accepted instead of being rewritten in full
+      *>               on every checkpoint, so a run's checkpoint cost
+      *>               no longer grows with the number of items already
+      *>               loaded; wrap INTERFACE-FILE's copied item fields
+      *>               in a named group to match the other three
+      *>               ITEMREC usages in this program.
+      *>----------------------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ITMLOAD.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ITEM-MASTER ASSIGN TO "ITEMMAST"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-IM-STATUS.
+
+    SELECT PARM-FILE ASSIGN TO "PARMFILE"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-PF-STATUS.
+
+    SELECT EXCEPTION-RPT ASSIGN TO "EXCPRPT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-EX-STATUS.
+
+    SELECT CONTROL-RPT ASSIGN TO "CTLRPT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-CR-STATUS.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-CK-STATUS.
+
+    SELECT CHECKPOINT-ITEMS-FILE ASSIGN TO "CKPTITMS"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-CKI-STATUS.
+
+    SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-AUD-STATUS.
+
+    SELECT MAINT-TRANS ASSIGN TO "MAINTIN"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-MT-STATUS.
+
+    SELECT INTERFACE-FILE ASSIGN TO "ITFFILE"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-IF-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ITEM-MASTER
+    RECORDING MODE IS F.
+01  IM-RECORD.
+    05  IM-ITEM.
+        COPY ITEMREC REPLACING ==:LVL:== BY ==10==
+                               ==:PFX:== BY ==IM-ITEM==.
+
+FD  PARM-FILE
+    RECORDING MODE IS F.
+01  PF-RECORD.
+    05  PF-TABLE-SIZE              PIC 9(5).
+
+FD  EXCEPTION-RPT
+    RECORDING MODE IS F.
+01  EX-REPORT-LINE                 PIC X(80).
+
+FD  CONTROL-RPT
+    RECORDING MODE IS F.
+01  CR-REPORT-LINE                 PIC X(80).
+
+FD  CHECKPOINT-FILE
+      *> Holds exactly one control record - the run's counters and
+      *> last-loaded key - rewritten in full on every checkpoint. This
+      *> is deliberately kept separate from the item-detail checkpoint
+      *> below so that a per-record checkpoint stays O(1) instead of
+      *> re-emitting the whole item table every time.
+    RECORDING MODE IS F.
+01  CK-CONTROL-RECORD.
+    05  CK-REC-TYPE                PIC X(01).
+        88  CK-TYPE-CONTROL            VALUE "C".
+        88  CK-TYPE-COMPLETE           VALUE "X".
+    05  CK-COUNT                   PIC 9(5).
+    05  CK-SEQ-NUM                 PIC 9(7).
+    05  CK-LAST-KEY                PIC X(10).
+    05  CK-OVERFLOW-COUNT          PIC 9(5).
+    05  CK-VALID-REJECT-COUNT      PIC 9(5).
+    05  CK-LOADED-COUNT            PIC 9(5).
+    05  CK-FILLER                  PIC X(13).
+
+FD  CHECKPOINT-ITEMS-FILE
+      *> One record per item accepted into WS-TABLE, appended as each
+      *> item is loaded rather than rewritten in full on every
+      *> checkpoint - keeps the per-record checkpoint O(1) regardless
+      *> of how many items have been loaded so far.
+    RECORDING MODE IS F.
+01  CK-ITEM-RECORD.
+    05  CK-ITEM-VALUE.
+        COPY ITEMREC REPLACING ==:LVL:== BY ==10==
+                               ==:PFX:== BY ==CK-ITEM==.
+
+FD  AUDIT-FILE
+    RECORDING MODE IS F.
+01  AUD-RECORD.
+    05  AUD-ITEM-VALUE             PIC X(50).
+    05  AUD-SEQ-NUM                PIC 9(7).
+    05  AUD-DECISION               PIC X(10).
+    05  AUD-TIMESTAMP              PIC X(14).
+
+FD  MAINT-TRANS
+    RECORDING MODE IS F.
+    COPY MAINTREC.
+
+FD  INTERFACE-FILE
+    RECORDING MODE IS F.
+01  IF-RECORD.
+    05  IF-ITEM.
+        COPY ITEMREC REPLACING ==:LVL:== BY ==10==
+                               ==:PFX:== BY ==IF-ITEM==.
+
+WORKING-STORAGE SECTION.
+01  WS-AREA.
+    05  WS-COUNT                   PIC 9(5) VALUE 0.
+    05  WS-TABLE-SIZE              PIC 9(5) VALUE 100.
+    05  WS-TABLE OCCURS 1 TO 99999 TIMES
+            DEPENDING ON WS-TABLE-SIZE.
+        10  WS-ITEM.
+            COPY ITEMREC REPLACING ==:LVL:== BY ==15==
+                                   ==:PFX:== BY ==WS-ITEM==.
+
+01  WS-COUNTERS.
+    05  WS-SEQ-NUM                 PIC 9(7) VALUE 0.
+    05  WS-OVERFLOW-COUNT          PIC 9(5) VALUE 0.
+    05  WS-VALID-REJECT-COUNT      PIC 9(5) VALUE 0.
+      *> Items actually loaded from the extract during the load phase -
+      *> unlike WS-COUNT, never decremented by a maintenance delete, so
+      *> the control report's "ITEMS LOADED" keeps meaning what it says
+      *> even after 0600-MAINTENANCE-PROCESS edits the table.
+    05  WS-LOADED-COUNT            PIC 9(5) VALUE 0.
+
+01  WS-CHECKPOINT-AREA.
+    05  WS-SKIP-COUNT              PIC 9(7) VALUE 0.
+    05  WS-LAST-LOADED-KEY         PIC X(10) VALUE SPACES.
+    05  WS-RESTART-SW              PIC X(01) VALUE "N".
+        88  WS-RESTARTED               VALUE "Y".
+
+01  WS-FILE-STATUSES.
+    05  WS-IM-STATUS               PIC X(02) VALUE SPACES.
+    05  WS-PF-STATUS               PIC X(02) VALUE SPACES.
+    05  WS-EX-STATUS               PIC X(02) VALUE SPACES.
+    05  WS-CR-STATUS               PIC X(02) VALUE SPACES.
+    05  WS-CK-STATUS               PIC X(02) VALUE SPACES.
+    05  WS-CKI-STATUS              PIC X(02) VALUE SPACES.
+    05  WS-AUD-STATUS              PIC X(02) VALUE SPACES.
+    05  WS-MT-STATUS               PIC X(02) VALUE SPACES.
+    05  WS-IF-STATUS               PIC X(02) VALUE SPACES.
+
+01  WS-SWITCHES.
+    05  WS-EOF-SW                  PIC X(01) VALUE "N".
+        88  IM-EOF                     VALUE "Y".
+    05  WS-VALID-SW                PIC X(01) VALUE "Y".
+        88  WS-ITEM-VALID              VALUE "Y".
+        88  WS-ITEM-INVALID            VALUE "N".
+    05  WS-DUP-SW                  PIC X(01) VALUE "N".
+        88  WS-DUP-FOUND               VALUE "Y".
+
+01  WS-RUN-DATE-TIME.
+    05  WS-RUN-DATE                PIC 9(8).
+    05  WS-RUN-TIME                PIC 9(6).
+
+01  WS-AUDIT-AREA.
+    05  WS-AUD-ITEM-VALUE          PIC X(50).
+    05  WS-AUD-DECISION            PIC X(10).
+
+01  WS-MAINT-AREA.
+    05  WS-MAINT-EOF-SW            PIC X(01) VALUE "N".
+        88  WS-MAINT-EOF               VALUE "Y".
+    05  WS-FOUND-SW                PIC X(01) VALUE "N".
+        88  WS-ENTRY-FOUND             VALUE "Y".
+    05  WS-FOUND-IDX               PIC 9(5) VALUE 0.
+
+01  WS-MISC.
+    05  I                          PIC 9(5) VALUE 0.
+
+LINKAGE SECTION.
+01  LS-PARM-DATA.
+    05  LS-PARM-LEN                PIC S9(4) COMP.
+    05  LS-PARM-TEXT               PIC X(20).
+
+PROCEDURE DIVISION USING LS-PARM-DATA.
+
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+    MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUN-TIME
+    PERFORM 0110-DETERMINE-CAPACITY
+    PERFORM 0120-CHECK-RESTART
+
+    OPEN INPUT ITEM-MASTER
+    IF WS-IM-STATUS NOT = "00"
+        DISPLAY "ITMLOAD: unable to open ITEM-MASTER, status "
+                WS-IM-STATUS
+        SET IM-EOF TO TRUE
+    END-IF
+
+    PERFORM 0130-OPEN-REPORT-FILES
+    PERFORM 0140-OPEN-CHECKPOINT-ITEMS
+
+    PERFORM UNTIL IM-EOF
+       READ ITEM-MASTER
+           AT END
+               SET IM-EOF TO TRUE
+           NOT AT END
+               ADD 1 TO WS-SEQ-NUM
+               IF WS-RESTARTED AND WS-SEQ-NUM <= WS-SKIP-COUNT
+                      *> already accounted for by a prior run's
+                      *> checkpoint - reposition past it only.
+                   CONTINUE
+               ELSE
+                   PERFORM 0210-VALIDATE-ITEM
+                   IF WS-ITEM-VALID
+                       IF WS-COUNT < WS-TABLE-SIZE THEN
+                           ADD 1 TO WS-COUNT
+                           ADD 1 TO WS-LOADED-COUNT
+                           MOVE IM-ITEM TO WS-ITEM(WS-COUNT)
+                           MOVE IM-ITEM-CODE TO WS-LAST-LOADED-KEY
+                           PERFORM 0255-WRITE-CHECKPOINT-ITEM
+                           MOVE IM-ITEM TO WS-AUD-ITEM-VALUE
+                           MOVE "ACCEPTED" TO WS-AUD-DECISION
+                           PERFORM 0260-WRITE-AUDIT-RECORD
+                       ELSE
+                           ADD 1 TO WS-OVERFLOW-COUNT
+                           IF WS-EX-STATUS = "00"
+                               MOVE SPACES TO EX-REPORT-LINE
+                               STRING IM-ITEM DELIMITED BY SIZE
+                                   "  SEQ# " DELIMITED BY SIZE
+                                   WS-SEQ-NUM DELIMITED BY SIZE
+                                   INTO EX-REPORT-LINE
+                               WRITE EX-REPORT-LINE
+                           END-IF
+                           MOVE IM-ITEM TO WS-AUD-ITEM-VALUE
+                           MOVE "OVERFLOW" TO WS-AUD-DECISION
+                           PERFORM 0260-WRITE-AUDIT-RECORD
+                       END-IF
+                   ELSE
+                       ADD 1 TO WS-VALID-REJECT-COUNT
+                       MOVE IM-ITEM TO WS-AUD-ITEM-VALUE
+                       MOVE "REJECTED" TO WS-AUD-DECISION
+                       PERFORM 0260-WRITE-AUDIT-RECORD
+                   END-IF
+                      *> Checkpointed after every record, not on an
+                      *> interval - AUDIT-FILE and EXCEPTION-RPT are
+                      *> written per record, so WS-SKIP-COUNT has to
+                      *> stay current with WS-SEQ-NUM on every record
+                      *> or a restart reprocesses (and re-logs) the
+                      *> records between the last checkpoint and the
+                      *> abend.
+                   PERFORM 0250-WRITE-CHECKPOINT
+               END-IF
+       END-READ
     END-PERFORM
 
-    * Now process WS-TABLE safely
+    IF WS-CKI-STATUS = "00"
+        CLOSE CHECKPOINT-ITEMS-FILE
+    END-IF
+
+    PERFORM 0600-MAINTENANCE-PROCESS
+
+      *> Now process WS-TABLE safely
     PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-COUNT
-        DISPLAY WS-TABLE(I)
+        DISPLAY "CODE: " WS-ITEM-CODE(I)
+                " DESC: " WS-ITEM-DESC(I)
+                " QTY: " WS-ITEM-QTY-ON-HAND(I)
+                " UPD: " WS-ITEM-LAST-UPDATED(I)
     END-PERFORM.
 
+    PERFORM 0400-WRITE-INTERFACE-FILE
+
+    PERFORM 0500-PRINT-CONTROL-REPORT
+
+    PERFORM 0270-CLEAR-CHECKPOINT
+
+    IF WS-IM-STATUS = "00"
+        CLOSE ITEM-MASTER
+    END-IF
+    IF WS-EX-STATUS = "00"
+        CLOSE EXCEPTION-RPT
+    END-IF
+    IF WS-AUD-STATUS = "00"
+        CLOSE AUDIT-FILE
+    END-IF.
+
     STOP RUN.
 
-    
-    *
-    * Added size check to prevent subscript out of range error.
-    *
\ No newline at end of file
+0110-DETERMINE-CAPACITY.
+      *> Capacity comes from the JCL PARM first; if no PARM was
+      *> passed, fall back to a small parameter file; otherwise the
+      *> WS-TABLE-SIZE VALUE clause default (100) stands. WS-TABLE-SIZE
+      *> is zeroed unconditionally so the PARM-FILE fallback below is
+      *> reached on the normal no-PARM run, not only when a blank or
+      *> non-numeric PARM happens to be supplied.
+    MOVE 0 TO WS-TABLE-SIZE
+      *> LS-PARM-LEN is clamped to LS-PARM-TEXT's 20-byte length before
+      *> it drives a reference modification, so a PARM longer than the
+      *> field cannot reference-modify past its end.
+    IF LS-PARM-LEN > 0 AND LS-PARM-LEN <= 20
+        IF LS-PARM-TEXT(1:LS-PARM-LEN) IS NUMERIC
+            MOVE LS-PARM-TEXT(1:LS-PARM-LEN) TO WS-TABLE-SIZE
+        END-IF
+    END-IF
+
+    IF WS-TABLE-SIZE = 0
+        OPEN INPUT PARM-FILE
+        IF WS-PF-STATUS = "00"
+            READ PARM-FILE
+                AT END
+                    CONTINUE
+                NOT AT END
+                    MOVE PF-TABLE-SIZE TO WS-TABLE-SIZE
+            END-READ
+            CLOSE PARM-FILE
+        END-IF
+    END-IF
+
+    IF WS-TABLE-SIZE = 0
+        MOVE 100 TO WS-TABLE-SIZE
+    END-IF.
+
+0120-CHECK-RESTART.
+      *> If a checkpoint from a prior abended run exists, resume the
+      *> load from where it left off instead of starting WS-COUNT and
+      *> WS-SEQ-NUM back at zero. The checkpoint file's first record is
+      *> a control record, followed by one detail record per item that
+      *> had been loaded into WS-TABLE at checkpoint time - both the
+      *> counters and the table contents are rebuilt from it. A
+      *> completion marker (written by 0270-CLEAR-CHECKPOINT) or a
+      *> missing/empty file both mean there is nothing to resume.
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CK-STATUS = "00"
+        READ CHECKPOINT-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                IF CK-TYPE-CONTROL
+                    IF CK-COUNT > WS-TABLE-SIZE
+                        DISPLAY "ITMLOAD: checkpoint count "
+                                CK-COUNT
+                                " exceeds this run's table capacity "
+                                WS-TABLE-SIZE
+                                " - ignoring checkpoint, reloading "
+                                "from scratch"
+                    ELSE
+                        MOVE CK-COUNT TO WS-COUNT
+                        MOVE CK-SEQ-NUM TO WS-SKIP-COUNT
+                        MOVE CK-LAST-KEY TO WS-LAST-LOADED-KEY
+                        MOVE CK-OVERFLOW-COUNT TO WS-OVERFLOW-COUNT
+                        MOVE CK-VALID-REJECT-COUNT
+                            TO WS-VALID-REJECT-COUNT
+                        MOVE CK-LOADED-COUNT TO WS-LOADED-COUNT
+                        SET WS-RESTARTED TO TRUE
+                        PERFORM 0125-REPLAY-CHECKPOINT-ITEMS
+                    END-IF
+                END-IF
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+0125-REPLAY-CHECKPOINT-ITEMS.
+      *> Rebuild WS-TABLE(1:WS-COUNT) from the item-detail checkpoint
+      *> file. That file is appended to one record at a time as items
+      *> are accepted (see 0255-WRITE-CHECKPOINT-ITEM), never rewritten
+      *> in full, so replaying it here is the only place its contents
+      *> are read back in bulk.
+    OPEN INPUT CHECKPOINT-ITEMS-FILE
+    IF WS-CKI-STATUS = "00"
+        PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-COUNT
+            READ CHECKPOINT-ITEMS-FILE
+                AT END
+                    DISPLAY "ITMLOAD: checkpoint items file "
+                            "truncated - ignoring checkpoint, "
+                            "reloading from scratch"
+                    MOVE 0 TO WS-COUNT
+                    MOVE 0 TO WS-SKIP-COUNT
+                    MOVE 0 TO WS-OVERFLOW-COUNT
+                    MOVE 0 TO WS-VALID-REJECT-COUNT
+                    MOVE 0 TO WS-LOADED-COUNT
+                    MOVE "N" TO WS-RESTART-SW
+                NOT AT END
+                    MOVE CK-ITEM-VALUE TO WS-ITEM(I)
+            END-READ
+        END-PERFORM
+        CLOSE CHECKPOINT-ITEMS-FILE
+    ELSE
+        DISPLAY "ITMLOAD: checkpoint items file missing - ignoring "
+                "checkpoint, reloading from scratch"
+        MOVE 0 TO WS-COUNT
+        MOVE 0 TO WS-SKIP-COUNT
+        MOVE 0 TO WS-OVERFLOW-COUNT
+        MOVE 0 TO WS-VALID-REJECT-COUNT
+        MOVE 0 TO WS-LOADED-COUNT
+        MOVE "N" TO WS-RESTART-SW
+    END-IF.
+
+0130-OPEN-REPORT-FILES.
+      *> On a restart, extend the exception report and audit trail
+      *> left behind by the aborted prior attempt instead of
+      *> truncating them, so entries written before the last
+      *> checkpoint are not lost; a cold start opens fresh copies and
+      *> writes the exception report's header lines.
+    IF WS-RESTARTED
+        OPEN EXTEND EXCEPTION-RPT
+    ELSE
+        OPEN OUTPUT EXCEPTION-RPT
+    END-IF
+    IF WS-EX-STATUS = "00"
+        IF NOT WS-RESTARTED
+            MOVE SPACES TO EX-REPORT-LINE
+            STRING "EXCEPTION REPORT - RUN DATE " WS-RUN-DATE
+                DELIMITED BY SIZE INTO EX-REPORT-LINE
+            WRITE EX-REPORT-LINE
+            MOVE
+              "ITEM VALUE                                 SEQUENCE NUMBER"
+                TO EX-REPORT-LINE
+            WRITE EX-REPORT-LINE
+        END-IF
+    ELSE
+        DISPLAY "ITMLOAD: unable to open EXCEPTION-RPT, status "
+                WS-EX-STATUS
+    END-IF
+
+    IF WS-RESTARTED
+        OPEN EXTEND AUDIT-FILE
+    ELSE
+        OPEN OUTPUT AUDIT-FILE
+    END-IF
+    IF WS-AUD-STATUS NOT = "00"
+        DISPLAY "ITMLOAD: unable to open AUDIT-FILE, status "
+                WS-AUD-STATUS
+    END-IF.
+
+0250-WRITE-CHECKPOINT.
+      *> Rewritten in full on every checkpoint, but now holds only the
+      *> small, fixed-size control record - an O(1) rewrite regardless
+      *> of how many items have been loaded. The per-item detail
+      *> records live in CHECKPOINT-ITEMS-FILE, which is opened once
+      *> for the run and appended to one record at a time as each item
+      *> is accepted (0255-WRITE-CHECKPOINT-ITEM), never rewritten in
+      *> full here.
+    OPEN OUTPUT CHECKPOINT-FILE
+    IF WS-CK-STATUS = "00"
+        SET CK-TYPE-CONTROL TO TRUE
+        MOVE WS-COUNT TO CK-COUNT
+        MOVE WS-SEQ-NUM TO CK-SEQ-NUM
+        MOVE WS-LAST-LOADED-KEY TO CK-LAST-KEY
+        MOVE WS-OVERFLOW-COUNT TO CK-OVERFLOW-COUNT
+        MOVE WS-VALID-REJECT-COUNT TO CK-VALID-REJECT-COUNT
+        MOVE WS-LOADED-COUNT TO CK-LOADED-COUNT
+        MOVE SPACES TO CK-FILLER
+        WRITE CK-CONTROL-RECORD
+        CLOSE CHECKPOINT-FILE
+    ELSE
+        DISPLAY "ITMLOAD: unable to open CHECKPOINT-FILE, status "
+                WS-CK-STATUS
+    END-IF.
+
+0140-OPEN-CHECKPOINT-ITEMS.
+      *> On a restart, extend the item-detail checkpoint file left by
+      *> the aborted prior attempt so the records already appended
+      *> before the last checkpoint are not lost; a cold start opens a
+      *> fresh copy.
+    IF WS-RESTARTED
+        OPEN EXTEND CHECKPOINT-ITEMS-FILE
+    ELSE
+        OPEN OUTPUT CHECKPOINT-ITEMS-FILE
+    END-IF
+    IF WS-CKI-STATUS NOT = "00"
+        DISPLAY "ITMLOAD: unable to open CHECKPOINT-ITEMS-FILE, "
+                "status " WS-CKI-STATUS
+    END-IF.
+
+0255-WRITE-CHECKPOINT-ITEM.
+      *> Appends exactly one detail record per newly accepted item, so
+      *> the item-detail checkpoint grows at O(1) per record instead of
+      *> being rewritten in full on every checkpoint.
+    IF WS-CKI-STATUS = "00"
+        MOVE WS-ITEM(WS-COUNT) TO CK-ITEM-VALUE
+        WRITE CK-ITEM-RECORD
+    END-IF.
+
+0270-CLEAR-CHECKPOINT.
+      *> Mark the checkpoint complete at the end of a successful run
+      *> so the next cold start is never misdetected as a restart,
+      *> regardless of whether the JCL also clears the dataset.
+    OPEN OUTPUT CHECKPOINT-FILE
+    IF WS-CK-STATUS = "00"
+        SET CK-TYPE-COMPLETE TO TRUE
+        MOVE 0 TO CK-COUNT
+        MOVE 0 TO CK-SEQ-NUM
+        MOVE SPACES TO CK-LAST-KEY
+        MOVE 0 TO CK-OVERFLOW-COUNT
+        MOVE 0 TO CK-VALID-REJECT-COUNT
+        MOVE 0 TO CK-LOADED-COUNT
+        MOVE SPACES TO CK-FILLER
+        WRITE CK-CONTROL-RECORD
+        CLOSE CHECKPOINT-FILE
+    ELSE
+        DISPLAY "ITMLOAD: unable to open CHECKPOINT-FILE, status "
+                WS-CK-STATUS
+    END-IF.
+
+0260-WRITE-AUDIT-RECORD.
+    IF WS-AUD-STATUS = "00"
+        MOVE WS-AUD-ITEM-VALUE TO AUD-ITEM-VALUE
+        MOVE WS-SEQ-NUM TO AUD-SEQ-NUM
+        MOVE WS-AUD-DECISION TO AUD-DECISION
+        MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-TIMESTAMP
+        WRITE AUD-RECORD
+    END-IF.
+
+0210-VALIDATE-ITEM.
+    SET WS-ITEM-VALID TO TRUE
+
+    IF IM-ITEM-CODE = SPACES
+        SET WS-ITEM-INVALID TO TRUE
+    ELSE
+        MOVE "N" TO WS-DUP-SW
+        IF WS-COUNT > 0
+            PERFORM VARYING I FROM 1 BY 1
+                    UNTIL I > WS-COUNT OR WS-DUP-FOUND
+                IF WS-ITEM-CODE(I) = IM-ITEM-CODE
+                    SET WS-DUP-FOUND TO TRUE
+                END-IF
+            END-PERFORM
+        END-IF
+        IF WS-DUP-FOUND
+            SET WS-ITEM-INVALID TO TRUE
+        END-IF
+    END-IF.
+
+0400-WRITE-INTERFACE-FILE.
+      *> Publish the final, validated table to a fixed-layout
+      *> sequential file for inventory/billing to pick up.
+    OPEN OUTPUT INTERFACE-FILE
+    IF WS-IF-STATUS = "00"
+        PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-COUNT
+            MOVE WS-ITEM(I) TO IF-RECORD
+            WRITE IF-RECORD
+        END-PERFORM
+        CLOSE INTERFACE-FILE
+    ELSE
+        DISPLAY "ITMLOAD: unable to open INTERFACE-FILE, status "
+                WS-IF-STATUS
+    END-IF.
+
+0500-PRINT-CONTROL-REPORT.
+    OPEN OUTPUT CONTROL-RPT
+    IF WS-CR-STATUS = "00"
+        MOVE SPACES TO CR-REPORT-LINE
+        STRING "CONTROL REPORT - RUN DATE " WS-RUN-DATE
+            " TIME " WS-RUN-TIME DELIMITED BY SIZE INTO CR-REPORT-LINE
+        WRITE CR-REPORT-LINE
+
+        MOVE SPACES TO CR-REPORT-LINE
+        STRING "ITEMS LOADED.......... " WS-LOADED-COUNT
+            DELIMITED BY SIZE INTO CR-REPORT-LINE
+        WRITE CR-REPORT-LINE
+
+        MOVE SPACES TO CR-REPORT-LINE
+        STRING "ITEMS REJECTED - OVERFLOW..... " WS-OVERFLOW-COUNT
+            DELIMITED BY SIZE INTO CR-REPORT-LINE
+        WRITE CR-REPORT-LINE
+
+        MOVE SPACES TO CR-REPORT-LINE
+        STRING "ITEMS REJECTED - VALIDATION... " WS-VALID-REJECT-COUNT
+            DELIMITED BY SIZE INTO CR-REPORT-LINE
+        WRITE CR-REPORT-LINE
+
+        CLOSE CONTROL-RPT
+    ELSE
+        DISPLAY "ITMLOAD: unable to open CONTROL-RPT, status "
+                WS-CR-STATUS
+    END-IF.
+
+0600-MAINTENANCE-PROCESS.
+      *> Apply any pending update/delete transactions to WS-TABLE
+      *> before it is displayed, reported on, or published downstream.
+    OPEN INPUT MAINT-TRANS
+    IF WS-MT-STATUS = "00"
+        PERFORM UNTIL WS-MAINT-EOF
+            READ MAINT-TRANS
+                AT END
+                    SET WS-MAINT-EOF TO TRUE
+                NOT AT END
+                    PERFORM 0610-FIND-TABLE-ENTRY
+                    IF WS-ENTRY-FOUND
+                        IF MT-ACTION-UPDATE
+                            PERFORM 0620-UPDATE-TABLE-ENTRY
+                        ELSE
+                            IF MT-ACTION-DELETE
+                                PERFORM 0630-DELETE-TABLE-ENTRY
+                            END-IF
+                        END-IF
+                    ELSE
+                        DISPLAY "ITMLOAD: maintenance item code not "
+                                "found - " MT-ITEM-CODE
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE MAINT-TRANS
+    END-IF.
+
+0610-FIND-TABLE-ENTRY.
+    MOVE "N" TO WS-FOUND-SW
+    MOVE 0 TO WS-FOUND-IDX
+    PERFORM VARYING I FROM 1 BY 1
+            UNTIL I > WS-COUNT OR WS-ENTRY-FOUND
+        IF WS-ITEM-CODE(I) = MT-ITEM-CODE
+            SET WS-ENTRY-FOUND TO TRUE
+            MOVE I TO WS-FOUND-IDX
+        END-IF
+    END-PERFORM.
+
+0620-UPDATE-TABLE-ENTRY.
+    MOVE MT-ITEM-DESC TO WS-ITEM-DESC(WS-FOUND-IDX)
+    MOVE MT-ITEM-QTY-ON-HAND TO WS-ITEM-QTY-ON-HAND(WS-FOUND-IDX)
+    MOVE MT-ITEM-LAST-UPDATED TO WS-ITEM-LAST-UPDATED(WS-FOUND-IDX).
+
+0630-DELETE-TABLE-ENTRY.
+    PERFORM VARYING I FROM WS-FOUND-IDX BY 1 UNTIL I >= WS-COUNT
+        MOVE WS-ITEM(I + 1) TO WS-ITEM(I)
+    END-PERFORM
+    SUBTRACT 1 FROM WS-COUNT.
+
+      *> Size check retained to prevent subscript out of range error.
