@@ -0,0 +1,13 @@
+      *>----------------------------------------------------------------
+      *> MAINTREC
+      *> Maintenance transaction layout - keyed maintenance of a single
+      *> item table entry (update fields in place, or delete the entry).
+      *>----------------------------------------------------------------
+       01  MAINT-TRANS-RECORD.
+           05  MT-ACTION-CODE         PIC X(01).
+               88  MT-ACTION-UPDATE       VALUE "U".
+               88  MT-ACTION-DELETE       VALUE "D".
+           05  MT-ITEM-CODE           PIC X(10).
+           05  MT-ITEM-DESC           PIC X(25).
+           05  MT-ITEM-QTY-ON-HAND    PIC 9(7).
+           05  MT-ITEM-LAST-UPDATED   PIC 9(8).
