@@ -0,0 +1,11 @@
+      *>----------------------------------------------------------------
+      *> ITEMREC
+      *> Common item layout, shared by the item master extract, the
+      *> in-memory item table, and the downstream interface file.
+      *> Included with COPY ... REPLACING, substituting the level
+      *> number and the field prefix for each usage.
+      *>----------------------------------------------------------------
+       :LVL:  :PFX:-CODE              PIC X(10).
+       :LVL:  :PFX:-DESC              PIC X(25).
+       :LVL:  :PFX:-QTY-ON-HAND       PIC 9(7).
+       :LVL:  :PFX:-LAST-UPDATED      PIC 9(8).
